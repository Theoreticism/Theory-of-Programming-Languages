@@ -1,69 +1,605 @@
+       >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. programming-past.
 AUTHOR. Christopher Lee
 
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    *> Daily batch input: one record per message to run through the
+    *> cipher. Change the MESSAGES/RESULTS/etc. files on disk to
+    *> change what a run processes - nothing here needs to be recompiled.
+    SELECT message-file ASSIGN TO "MESSAGES"
+        ORGANIZATION LINE SEQUENTIAL.
+    SELECT result-file ASSIGN TO "RESULTS"
+        ORGANIZATION LINE SEQUENTIAL.
+    SELECT comparison-report ASSIGN TO "REPORT"
+        ORGANIZATION LINE SEQUENTIAL.
+    SELECT rejected-file ASSIGN TO "REJECTED"
+        ORGANIZATION LINE SEQUENTIAL.
+    SELECT audit-log ASSIGN TO "AUDITLOG"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS audit-log-status.
+    *> Remembers how far the SOLVE brute force got, so a rerun after
+    *> an abend does not have to start back at shift 0.
+    SELECT checkpoint-file ASSIGN TO "CHECKPNT"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS checkpoint-status.
 
 DATA DIVISION.
+FILE SECTION.
+FD  message-file.
+01  message-record.
+    05  message-dept            PIC X(3).
+    05  message-cipher-mode     PIC X(1).
+    05  message-keyword         PIC X(20).
+    05  message-text            PIC X(100).
+
+FD  result-file.
+01  result-line                 PIC X(80).
+
+FD  comparison-report.
+01  report-line                 PIC X(161).
+
+FD  rejected-file.
+01  rejected-line                PIC X(160).
+
+FD  audit-log.
+01  audit-line                  PIC X(80).
+
+*> Tracks not just how far the SOLVE brute force got (checkpoint-shift)
+*> but which message it was working on, the run-date it was written on
+*> (so a checkpoint from a prior day's abended batch is never mistaken
+*> for being in progress against a fresh MESSAGES file), the best
+*> candidate found for that message so far, and every candidate shift
+*> tried so far this message - so a restart resumes the message
+*> actually in progress with both its scoring history and its "every
+*> shift tried" dump intact instead of losing either one.
+FD  checkpoint-file.
+01  checkpoint-record.
+    05  checkpoint-run-date     PIC 9(8).
+    05  checkpoint-message-seq  PIC 9(5).
+    05  checkpoint-shift        PIC 99.
+    05  checkpoint-best-shift   PIC 99.
+    05  checkpoint-best-score   PIC 9(5)V99.
+    05  checkpoint-best-text    PIC X(50).
+    05  checkpoint-candidates.
+        10  checkpoint-candidate-entry OCCURS 48 TIMES.
+            15  checkpoint-candidate-text PIC X(50).
+
 WORKING-STORAGE SECTION.
-01  a						PIC 9(3).
-01 	b						PIC 9(3).
-01	c						PIC 9(3) VALUE 0.
-01	wordlist				PIC X(50) VALUE 'Hello world'. 	*> Change the sentence to be encrypted here
-01	encrypted				PIC X(50).
-01	decrypted				PIC X(50).
-01	solver					PIC X(50).
-01	counter					PIC 99 VALUE 0.
-01	shift					PIC 99 VALUE 3.					*> Change the shift value for encryption here
-01	max-shift-value			PIC 99 VALUE 26.				*> Change the max shift value to solve the encryption here
+01  a                       PIC 9(3).
+01  b                       PIC 9(3).
+01  c                       PIC 9(3) VALUE 0.
+01  wordlist                PIC X(50).
+01  trimmed-message         PIC X(100).                 *> message-text left-justified before both the length check and the MOVE into wordlist
+01  encrypted               PIC X(50).
+01  decrypted               PIC X(50).
+01  solver                  PIC X(50).
+01  shift                   PIC 99 VALUE 3.             *> fallback shift when a department code is not in department-table
+01  max-shift-value         PIC 99 VALUE 48.            *> spans all of cipher-alphabet in cipher-service.cbl
+
+01  end-of-input            PIC X(1) VALUE 'N'.
+01  message-valid           PIC X(1) VALUE 'Y'.
+01  message-length          PIC 999  VALUE 0.
+01  message-sequence        PIC 9(5) VALUE 0.           *> 1-based position of the current record in this run's MESSAGES file
+01  reject-reason           PIC X(4) VALUE '0001'.      *> 0001 = message exceeds 50 characters, 0002 = Vigenere mode with a blank keyword
+
+*> Per-department rotation keys (Caesar mode only) - receiving, AP,
+*> the order desk and shipping each get their own key per security
+*> policy; anything else falls back to the GEN entry.
+01  department-values.
+    05  FILLER PIC X(3) VALUE 'RCV'.
+    05  FILLER PIC 99   VALUE 03.
+    05  FILLER PIC X(3) VALUE 'APY'.
+    05  FILLER PIC 99   VALUE 07.
+    05  FILLER PIC X(3) VALUE 'ORD'.
+    05  FILLER PIC 99   VALUE 11.
+    05  FILLER PIC X(3) VALUE 'SHP'.
+    05  FILLER PIC 99   VALUE 05.
+    05  FILLER PIC X(3) VALUE 'GEN'.
+    05  FILLER PIC 99   VALUE 03.
+01  department-table REDEFINES department-values.
+    05  department-entry OCCURS 5 TIMES.
+        10  department-code     PIC X(3).
+        10  department-shift    PIC 99.
+01  department-index        PIC 9    VALUE 0.
+
+*> Standard English letter frequencies (percent), a to z, used to
+*> score how English-like a decrypted candidate looks in SOLVE.
+01  letter-frequency-values.
+    05  FILLER PIC 9(2)V9(2) VALUE 8.20.        *> a
+    05  FILLER PIC 9(2)V9(2) VALUE 1.50.        *> b
+    05  FILLER PIC 9(2)V9(2) VALUE 2.80.        *> c
+    05  FILLER PIC 9(2)V9(2) VALUE 4.30.        *> d
+    05  FILLER PIC 9(2)V9(2) VALUE 12.70.       *> e
+    05  FILLER PIC 9(2)V9(2) VALUE 2.20.        *> f
+    05  FILLER PIC 9(2)V9(2) VALUE 2.00.        *> g
+    05  FILLER PIC 9(2)V9(2) VALUE 6.10.        *> h
+    05  FILLER PIC 9(2)V9(2) VALUE 7.00.        *> i
+    05  FILLER PIC 9(2)V9(2) VALUE 0.15.        *> j
+    05  FILLER PIC 9(2)V9(2) VALUE 0.77.        *> k
+    05  FILLER PIC 9(2)V9(2) VALUE 4.00.        *> l
+    05  FILLER PIC 9(2)V9(2) VALUE 2.40.        *> m
+    05  FILLER PIC 9(2)V9(2) VALUE 6.70.        *> n
+    05  FILLER PIC 9(2)V9(2) VALUE 7.50.        *> o
+    05  FILLER PIC 9(2)V9(2) VALUE 1.90.        *> p
+    05  FILLER PIC 9(2)V9(2) VALUE 0.10.        *> q
+    05  FILLER PIC 9(2)V9(2) VALUE 6.00.        *> r
+    05  FILLER PIC 9(2)V9(2) VALUE 6.30.        *> s
+    05  FILLER PIC 9(2)V9(2) VALUE 9.10.        *> t
+    05  FILLER PIC 9(2)V9(2) VALUE 2.80.        *> u
+    05  FILLER PIC 9(2)V9(2) VALUE 0.98.        *> v
+    05  FILLER PIC 9(2)V9(2) VALUE 2.40.        *> w
+    05  FILLER PIC 9(2)V9(2) VALUE 0.15.        *> x
+    05  FILLER PIC 9(2)V9(2) VALUE 2.00.        *> y
+    05  FILLER PIC 9(2)V9(2) VALUE 0.07.        *> z
+01  letter-frequency-table REDEFINES letter-frequency-values.
+    05  letter-frequency OCCURS 26 TIMES PIC 9(2)V9(2).
+
+*> Per-letter observed counts for the candidate currently being
+*> scored, used to weigh it against letter-frequency-table below.
+01  letter-counts.
+    05  letter-count OCCURS 26 TIMES PIC 999 VALUE 0.
+01  expected-count           PIC 9(3)V9(4) VALUE 0.
+01  chi-diff                 PIC S9(3)V9(4) VALUE 0.
+01  letter-index             PIC 99 VALUE 0.
+
+*> Count of punctuation marks that sit at the tail of cipher-alphabet's
+*> punctuation run (see SCORE-CANDIDATE) and almost never appear in
+*> ordinary prose, used to tell apart shifts that are congruent mod 26
+*> but rotate the digit/punctuation segments differently.
+01  rare-punct-count         PIC 999 VALUE 0.
+
+*> SOLVE bookkeeping: best candidate seen so far, plus every candidate
+*> tried this run so the full dump is still available as a fallback.
+*> Candidates are scored with a chi-squared goodness-of-fit test
+*> against letter-frequency-table - the lower the score, the closer
+*> the candidate's letter distribution matches ordinary English, so
+*> the best candidate is the one with the LOWEST score, not highest.
+01  best-shift              PIC 99        VALUE 0.
+01  best-score              PIC 9(5)V99   VALUE 99999.99.
+01  best-score-ws           PIC ZZZZ9.99.                *> edited copy of best-score for DISPLAY - best-score itself carries no decimal point
+01  best-text               PIC X(50).
+01  candidate-score         PIC 9(5)V99   VALUE 0.
+01  letters-scored          PIC 999       VALUE 0.
+01  confidence-threshold    PIC 9(5)V99   VALUE 00100.00.
+01  show-all-candidates     PIC X(1) VALUE 'N'.        *> change to 'Y' to always dump every shift tried
+01  candidate-table.
+    05  candidate-entry OCCURS 48 TIMES.
+        10  candidate-text  PIC X(50).
+01  display-index           PIC 99 VALUE 0.
+01  display-shift           PIC 99 VALUE 0.
+01  checkpoint-status       PIC X(2).
+01  audit-log-status        PIC X(2).
+01  checkpoint-interval     PIC 9  VALUE 5.
+
+*> Loaded once from CHECKPNT at start of run. When resume-pending is
+*> 'Y', SOLVE-MESSAGE uses these to skip the messages already fully
+*> solved before the abend and to pick the in-progress message's SOLVE
+*> loop back up mid-shift-range with its scoring history intact.
+01  resume-pending          PIC X(1) VALUE 'N'.
+01  resume-message-seq      PIC 9(5) VALUE 0.
+01  resume-shift            PIC 99   VALUE 0.
+01  resume-best-shift       PIC 99   VALUE 0.
+01  resume-best-score       PIC 9(5)V99 VALUE 0.
+01  resume-best-text        PIC X(50).
+01  resume-candidate-table.
+    05  resume-candidate-entry OCCURS 48 TIMES.
+        10  resume-candidate-text PIC X(50).
+
+*> Run-level audit fields - one value per run, written on every
+*> audit-log line for that run alongside the per-message fields.
+01  operator-id             PIC X(8) VALUE 'BATCH'.    *> change to the running operator's id
+01  run-date                PIC 9(8).
+01  run-time                PIC 9(8).
+01  pass-fail-flag          PIC X(4).
+
+01  result-line-ws.
+    05  result-dept-ws      PIC X(3).
+    05  FILLER              PIC X(2) VALUE SPACES.
+    05  result-shift-ws     PIC Z9.
+    05  FILLER              PIC X(2) VALUE SPACES.
+    05  result-length-ws    PIC ZZZ.
+    05  FILLER              PIC X(2) VALUE SPACES.
+    05  result-text-ws      PIC X(50).
+
+01  report-header-ws.
+    05  FILLER              PIC X(50) VALUE 'ORIGINAL SENTENCE'.
+    05  FILLER              PIC X(2)  VALUE SPACES.
+    05  FILLER              PIC X(50) VALUE 'ENCRYPTED SENTENCE'.
+    05  FILLER              PIC X(2)  VALUE SPACES.
+    05  FILLER              PIC X(50) VALUE 'DECRYPTED SENTENCE'.
+    05  FILLER              PIC X(2)  VALUE SPACES.
+    05  FILLER              PIC X(5)  VALUE 'SHIFT'.
+
+01  report-line-ws.
+    05  report-original-ws  PIC X(50).
+    05  FILLER              PIC X(2) VALUE SPACES.
+    05  report-encrypted-ws PIC X(50).
+    05  FILLER              PIC X(2) VALUE SPACES.
+    05  report-decrypted-ws PIC X(50).
+    05  FILLER              PIC X(2) VALUE SPACES.
+    05  report-shift-ws     PIC ZZZZ9.
+
+01  rejected-line-ws.
+    05  rejected-dept-ws    PIC X(3).
+    05  FILLER              PIC X(1) VALUE SPACE.
+    05  rejected-reason-ws  PIC X(4).                   *> see reject-reason above for the code list
+    05  FILLER              PIC X(1) VALUE SPACE.
+    05  rejected-length-ws  PIC ZZZ.
+    05  FILLER              PIC X(1) VALUE SPACE.
+    05  rejected-text-ws    PIC X(100).
+
+01  audit-line-ws.
+    05  audit-operator-ws   PIC X(8).
+    05  FILLER              PIC X(1) VALUE SPACE.
+    05  audit-date-ws       PIC 9(8).
+    05  FILLER              PIC X(1) VALUE SPACE.
+    05  audit-time-ws       PIC 9(8).
+    05  FILLER              PIC X(1) VALUE SPACE.
+    05  audit-dept-ws       PIC X(3).
+    05  FILLER              PIC X(1) VALUE SPACE.
+    05  audit-length-ws     PIC ZZZ.
+    05  FILLER              PIC X(1) VALUE SPACE.
+    05  audit-shift-ws      PIC Z9.
+    05  FILLER              PIC X(1) VALUE SPACE.
+    05  audit-result-ws     PIC X(4).
+
+*> Shared interface into cipher-service.cbl - the same copybook is
+*> used there for its LINKAGE SECTION.
+COPY "cipher-params.cpy".
 
 PROCEDURE DIVISION.
 MAINLINE.
-    DISPLAY "Original sentence: ", wordlist
-    DISPLAY "Shift amount: ", shift
-	PERFORM ENCRYPT.
-    DISPLAY "Encrypted sentence: ", encrypted
-    PERFORM DECRYPT.
-    DISPLAY "Decrypted sentence: ", decrypted
-	ADD max-shift-value TO counter.
-	ADD 1 TO max-shift-value.
-	DISPLAY "Solving cipher..."
-	PERFORM SOLVE UNTIL c IS EQUAL TO max-shift-value.
-	STOP RUN.
+    PERFORM INITIALIZE-RUN
+    PERFORM LOAD-CHECKPOINT
+    PERFORM READ-MESSAGE
+    PERFORM PROCESS-RECORD UNTIL end-of-input = 'Y'
+    PERFORM CLEAR-CHECKPOINT
+    PERFORM TERMINATE-RUN
+    STOP RUN.
+
+INITIALIZE-RUN.
+    ACCEPT run-date FROM DATE YYYYMMDD
+    ACCEPT run-time FROM TIME
+    OPEN INPUT message-file
+    OPEN OUTPUT result-file
+    OPEN OUTPUT comparison-report
+    OPEN OUTPUT rejected-file
+    *> opened EXTEND, unlike the other three output files, so the audit
+    *> trail persists across days instead of a new run destroying the
+    *> previous run's history - PROCESS-RECORD skips WRITE-AUDIT-RECORD
+    *> for any message already audited before a resumed run's checkpoint
+    *> was written, so a restart does not duplicate entries. EXTEND fails
+    *> on a AUDITLOG that does not exist yet, so fall back to OUTPUT for
+    *> that one-time case; if neither open succeeds, the run cannot prove
+    *> after the fact what it did, so it must not proceed silently.
+    OPEN EXTEND audit-log
+    IF audit-log-status NOT = '00'
+        OPEN OUTPUT audit-log
+        IF audit-log-status NOT = '00'
+            DISPLAY "FATAL: unable to open AUDITLOG, status " audit-log-status
+            STOP RUN
+        END-IF
+    END-IF
+    MOVE report-header-ws TO report-line
+    WRITE report-line.
+
+PROCESS-RECORD.
+    ADD 1 TO message-sequence
+    *> looked up unconditionally, valid or not, so a rejected record's
+    *> audit line still carries its department's real shift
+    PERFORM LOOKUP-DEPARTMENT-SHIFT
+    PERFORM VALIDATE-LENGTH
+    IF message-valid = 'Y'
+        PERFORM VALIDATE-KEYWORD
+    END-IF
+    IF message-valid = 'Y'
+        PERFORM ENCRYPT
+        PERFORM DECRYPT
+        MOVE 'PASS' TO pass-fail-flag
+        PERFORM WRITE-RESULT
+        PERFORM WRITE-REPORT-LINE
+        PERFORM SOLVE-MESSAGE
+    ELSE
+        MOVE 'FAIL' TO pass-fail-flag
+        PERFORM WRITE-REJECTED-RECORD
+    END-IF
+    *> a message already audited before a resumed run's checkpoint was
+    *> written does not get a second audit-log entry this run
+    IF message-sequence >= resume-message-seq
+        PERFORM WRITE-AUDIT-RECORD
+    END-IF
+    PERFORM READ-MESSAGE.
+
+*> Rejects (rather than silently truncates) any message longer than
+*> the 50 characters ENCRYPT/DECRYPT/SOLVE work with. Both the length
+*> check and the slice moved into wordlist come from the same
+*> left-justified copy of message-text, so leading blanks can no
+*> longer push real trailing content past position 50.
+VALIDATE-LENGTH.
+    MOVE FUNCTION TRIM(message-text) TO trimmed-message
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(message-text)) TO message-length
+    IF message-length > 50
+        MOVE 'N' TO message-valid
+        MOVE '0001' TO reject-reason
+    ELSE
+        MOVE 'Y' TO message-valid
+        MOVE trimmed-message (1:50) TO wordlist
+    END-IF.
+
+*> A Vigenere-mode message with a blank keyword has nothing to rotate
+*> it with, so cipher-service would otherwise pass the plaintext
+*> straight through as if it were encrypted. Reject it here instead of
+*> letting it reach ENCRYPT and come out the other end unprotected.
+VALIDATE-KEYWORD.
+    IF message-cipher-mode = 'V' AND FUNCTION TRIM(message-keyword) = SPACES
+        MOVE 'N' TO message-valid
+        MOVE '0002' TO reject-reason
+    END-IF.
+
+LOOKUP-DEPARTMENT-SHIFT.
+    MOVE 3 TO shift
+    PERFORM VARYING department-index FROM 1 BY 1 UNTIL department-index > 5
+        IF department-code (department-index) = message-dept
+            MOVE department-shift (department-index) TO shift
+            EXIT PERFORM
+        END-IF
+    END-PERFORM.
+
 ENCRYPT.
-	MOVE FUNCTION LOWER-CASE(wordlist) TO encrypted
-	PERFORM VARYING b FROM 1 BY 1 UNTIL b > FUNCTION LENGTH(wordlist)
-		*> Varying b is basically a for loop starting at 1, incrementing by 1, until b is
-		*> greater than the length of wordlist. Length is an intrinsic COBOL function, as
-		*> is Lower-Case.
-		IF encrypted (b:1) IS NOT ALPHABETIC OR encrypted (b:1) = SPACE
-			EXIT PERFORM CYCLE
-		END-IF
-		MOVE FUNCTION ORD("a") to a
-		MOVE FUNCTION CHAR(FUNCTION MOD(FUNCTION ORD(encrypted(b:1)) - a + shift, 26) + a) TO encrypted(b:1)
-	END-PERFORM.
+    MOVE 'E' TO cipher-function
+    IF message-cipher-mode = 'V'
+        MOVE 'V' TO cipher-mode
+    ELSE
+        MOVE 'C' TO cipher-mode
+    END-IF
+    MOVE shift TO cipher-shift
+    MOVE message-keyword TO cipher-keyword
+    MOVE wordlist TO cipher-message
+    CALL "cipher-service" USING cipher-parameters
+    MOVE cipher-result TO encrypted.
+
 DECRYPT.
-    MOVE FUNCTION LOWER-CASE(encrypted) TO decrypted
-    PERFORM VARYING b FROM 1 BY 1 UNTIL b > FUNCTION LENGTH(encrypted)
-		*> Char returns a one-character alphanumeric value in the position at the value specified
-        IF decrypted (b:1) IS NOT ALPHABETIC OR decrypted (b:1) = SPACE
-            EXIT PERFORM CYCLE
+    MOVE 'D' TO cipher-function
+    *> cipher-mode is left as ENCRYPT set it, so DECRYPT undoes
+    *> whichever mode was actually used to encrypt this message.
+    MOVE shift TO cipher-shift
+    MOVE message-keyword TO cipher-keyword
+    MOVE encrypted TO cipher-message
+    CALL "cipher-service" USING cipher-parameters
+    MOVE cipher-result TO decrypted.
+
+WRITE-RESULT.
+    MOVE message-dept TO result-dept-ws
+    MOVE shift TO result-shift-ws
+    MOVE message-length TO result-length-ws
+    MOVE encrypted TO result-text-ws
+    MOVE result-line-ws TO result-line
+    WRITE result-line.
+
+WRITE-REPORT-LINE.
+    MOVE wordlist TO report-original-ws
+    MOVE encrypted TO report-encrypted-ws
+    MOVE decrypted TO report-decrypted-ws
+    MOVE shift TO report-shift-ws
+    MOVE report-line-ws TO report-line
+    WRITE report-line.
+
+WRITE-REJECTED-RECORD.
+    MOVE message-dept TO rejected-dept-ws
+    MOVE reject-reason TO rejected-reason-ws
+    MOVE message-length TO rejected-length-ws
+    MOVE message-text TO rejected-text-ws
+    MOVE rejected-line-ws TO rejected-line
+    WRITE rejected-line.
+
+WRITE-AUDIT-RECORD.
+    MOVE operator-id TO audit-operator-ws
+    MOVE run-date TO audit-date-ws
+    MOVE run-time TO audit-time-ws
+    MOVE message-dept TO audit-dept-ws
+    MOVE message-length TO audit-length-ws
+    MOVE shift TO audit-shift-ws
+    MOVE pass-fail-flag TO audit-result-ws
+    MOVE audit-line-ws TO audit-line
+    WRITE audit-line.
+
+READ-MESSAGE.
+    READ message-file
+        AT END MOVE 'Y' TO end-of-input
+    END-READ.
+
+*> Reads whatever CHECKPNT was left with at the end of the previous
+*> run. checkpoint-message-seq = 0 means there was no work in progress
+*> (a fresh run, or the previous run cleared it on completion);
+*> otherwise it names the message SOLVE-MESSAGE was still brute-forcing
+*> when the run stopped, along with its scoring history and the
+*> candidate text tried for every shift so far. A checkpoint left over
+*> from a different run-date is never resumed - it was written against
+*> whatever MESSAGES that day's batch was reading, not today's, so
+*> treating it as in-progress here would skip messages that were never
+*> actually solved.
+LOAD-CHECKPOINT.
+    OPEN INPUT checkpoint-file
+    IF checkpoint-status = '00'
+        READ checkpoint-file
+            AT END MOVE 'N' TO resume-pending
+            NOT AT END
+                IF checkpoint-message-seq > 0 AND checkpoint-run-date = run-date
+                    MOVE 'Y' TO resume-pending
+                    MOVE checkpoint-message-seq TO resume-message-seq
+                    MOVE checkpoint-shift TO resume-shift
+                    MOVE checkpoint-best-shift TO resume-best-shift
+                    MOVE checkpoint-best-score TO resume-best-score
+                    MOVE checkpoint-best-text TO resume-best-text
+                    MOVE checkpoint-candidates TO resume-candidate-table
+                ELSE
+                    IF checkpoint-message-seq > 0
+                        DISPLAY "Checkpoint from run-date " checkpoint-run-date
+                            " does not match today's run-date " run-date
+                            " - ignoring"
+                    END-IF
+                    MOVE 'N' TO resume-pending
+                END-IF
+        END-READ
+        CLOSE checkpoint-file
+    ELSE
+        MOVE 'N' TO resume-pending
+    END-IF.
+
+SAVE-CHECKPOINT.
+    OPEN OUTPUT checkpoint-file
+    MOVE run-date TO checkpoint-run-date
+    MOVE message-sequence TO checkpoint-message-seq
+    MOVE c TO checkpoint-shift
+    MOVE best-shift TO checkpoint-best-shift
+    MOVE best-score TO checkpoint-best-score
+    MOVE best-text TO checkpoint-best-text
+    MOVE candidate-table TO checkpoint-candidates
+    WRITE checkpoint-record
+    CLOSE checkpoint-file.
+
+CLEAR-CHECKPOINT.
+    OPEN OUTPUT checkpoint-file
+    MOVE 0 TO checkpoint-run-date
+    MOVE 0 TO checkpoint-message-seq
+    MOVE 0 TO checkpoint-shift
+    MOVE 0 TO checkpoint-best-shift
+    MOVE 0 TO checkpoint-best-score
+    MOVE SPACES TO checkpoint-best-text
+    MOVE SPACES TO checkpoint-candidates
+    WRITE checkpoint-record
+    CLOSE checkpoint-file.
+
+*> Runs SOLVE for the message just encrypted, one record at a time, so
+*> every valid message in the batch gets its own best-match report
+*> instead of only whichever one happened to be processed last. Resets
+*> the scoring state per message, except when this is the very message
+*> CHECKPNT was in the middle of when the previous run stopped, in
+*> which case its shift range and scoring history are picked back up
+*> instead of starting the message over from shift 0. Messages that
+*> were already finished before that checkpoint was written are skipped
+*> entirely - they were solved and reported before the previous run
+*> stopped. SOLVE only knows how to brute force a Caesar shift, so a
+*> Vigenere-mode message is reported as not applicable instead of being
+*> run through it - a keyword cipher does not decrypt to a single shift,
+*> and doing so anyway would print a fabricated "best" shift that just
+*> happens to score well by chance.
+SOLVE-MESSAGE.
+    IF message-cipher-mode = 'V'
+        DISPLAY "Best match for " message-dept " message " message-sequence
+            ": not applicable - encrypted with the Vigenere keyword "
+            "cipher, which SOLVE's Caesar brute force cannot crack"
+    ELSE
+        MOVE 0 TO best-shift
+        MOVE 99999.99 TO best-score
+        MOVE SPACES TO best-text
+        IF resume-pending = 'Y' AND message-sequence < resume-message-seq
+            DISPLAY "Skipping " message-dept " message " message-sequence
+                " - already solved before restart"
+        ELSE
+            IF resume-pending = 'Y' AND message-sequence = resume-message-seq
+                MOVE resume-shift TO c
+                MOVE resume-best-shift TO best-shift
+                MOVE resume-best-score TO best-score
+                MOVE resume-best-text TO best-text
+                *> restores every candidate already tried before the
+                *> restart, so REPORT-BEST-MATCH's fallback dump still
+                *> has real text for shifts below the resume point
+                MOVE resume-candidate-table TO candidate-table
+                MOVE 'N' TO resume-pending
+                DISPLAY "Resuming solve for " message-dept " message "
+                    message-sequence " at shift " c
+            ELSE
+                MOVE 0 TO c
+                DISPLAY "Solving cipher for " message-dept " message "
+                    message-sequence "..."
+            END-IF
+            PERFORM SOLVE UNTIL c IS EQUAL TO max-shift-value
+            PERFORM REPORT-BEST-MATCH
         END-IF
-        MOVE FUNCTION ORD("a") to a
-		*> Ord("a") returns 97, the ASCII ordered location of lowercase a
-        MOVE FUNCTION CHAR(FUNCTION MOD(FUNCTION ORD(decrypted(b:1)) - a - shift, 26) + a) TO decrypted(b:1)
-    END-PERFORM.
+    END-IF.
+
+*> Brute forces the current message's ciphertext one Caesar shift at a
+*> time, scoring each candidate against English letter frequencies
+*> instead of dumping all of them for the operator to eyeball.
 SOLVE.
-	MOVE FUNCTION LOWER-CASE(wordlist) TO solver
-	PERFORM VARYING b FROM 1 BY 1 UNTIL b > FUNCTION LENGTH(wordlist)
-		*> Mod is the intrinsic Modulo function. Ord returns the ordinal position of a character
-		*> in a sequence. Easily done when the argument is the substring of a data item
-		IF solver (b:1) IS NOT ALPHABETIC OR solver (b:1) = SPACE
-			EXIT PERFORM CYCLE
-		END-IF
-		MOVE FUNCTION ORD("a") to a
-		MOVE FUNCTION CHAR(FUNCTION MOD(FUNCTION ORD(solver(b:1)) - a - c, 26) + a) TO solver(b:1)
-	END-PERFORM.
-	DISPLAY "Caesar", counter, ": ", solver
-	ADD 1 TO c.
-	SUBTRACT 1 FROM counter.
\ No newline at end of file
+    MOVE 'D' TO cipher-function
+    MOVE 'C' TO cipher-mode
+    MOVE c TO cipher-shift
+    MOVE encrypted TO cipher-message
+    CALL "cipher-service" USING cipher-parameters
+    MOVE cipher-result TO solver
+    MOVE solver TO candidate-text (c + 1)
+    PERFORM SCORE-CANDIDATE
+    IF candidate-score < best-score
+        MOVE candidate-score TO best-score
+        MOVE c TO best-shift
+        MOVE solver TO best-text
+    END-IF
+    IF FUNCTION MOD(c, checkpoint-interval) = 0
+        PERFORM SAVE-CHECKPOINT
+    END-IF
+    ADD 1 TO c.
+
+*> Chi-squared goodness-of-fit of this candidate's letter distribution
+*> against letter-frequency-table - a low score means the candidate's
+*> letters occur about as often as they do in ordinary English, a high
+*> score means the distribution looks nothing like English. Letters
+*> alone cannot tell apart two shifts that are congruent mod 26 (they
+*> decrypt to identical letters but different digits/punctuation, since
+*> those segments are shorter - see SET-SEGMENT in cipher-service.cbl),
+*> so rare punctuation marks are also tallied and penalized below.
+SCORE-CANDIDATE.
+    MOVE 0 TO candidate-score
+    MOVE 0 TO letters-scored
+    MOVE 0 TO letter-counts
+    MOVE 0 TO rare-punct-count
+    PERFORM VARYING b FROM 1 BY 1 UNTIL b > FUNCTION LENGTH(solver)
+        IF solver (b:1) IS ALPHABETIC-LOWER
+            MOVE FUNCTION ORD("a") TO a
+            COMPUTE letter-index = FUNCTION ORD(solver (b:1)) - a + 1
+            ADD 1 TO letter-count (letter-index)
+            ADD 1 TO letters-scored
+        END-IF
+        IF solver (b:1) = '$' OR solver (b:1) = '&' OR solver (b:1) = '@'
+                OR solver (b:1) = '#'
+            ADD 1 TO rare-punct-count
+        END-IF
+    END-PERFORM
+    IF letters-scored > 0
+        PERFORM VARYING letter-index FROM 1 BY 1 UNTIL letter-index > 26
+            COMPUTE expected-count ROUNDED =
+                letter-frequency (letter-index) * letters-scored / 100
+            IF expected-count > 0
+                COMPUTE chi-diff = letter-count (letter-index) - expected-count
+                COMPUTE candidate-score ROUNDED =
+                    candidate-score + (chi-diff * chi-diff) / expected-count
+            END-IF
+        END-PERFORM
+    ELSE
+        MOVE 99999.99 TO candidate-score
+    END-IF
+    COMPUTE candidate-score ROUNDED = candidate-score + (rare-punct-count * 25).
+
+REPORT-BEST-MATCH.
+    MOVE best-score TO best-score-ws
+    DISPLAY "Best match for " message-dept " message " message-sequence
+        ": shift " best-shift ", chi-squared " best-score-ws
+    DISPLAY "Decrypted: " best-text
+    IF best-score > confidence-threshold OR show-all-candidates = 'Y'
+        DISPLAY "Confidence low - showing every shift tried:"
+        PERFORM VARYING display-index FROM 1 BY 1 UNTIL display-index > max-shift-value
+            COMPUTE display-shift = display-index - 1
+            DISPLAY "Caesar " display-shift ": " candidate-text (display-index)
+        END-PERFORM
+    END-IF.
+
+TERMINATE-RUN.
+    CLOSE message-file
+    CLOSE result-file
+    CLOSE comparison-report
+    CLOSE rejected-file
+    CLOSE audit-log.
