@@ -0,0 +1,15 @@
+*> Call interface shared by cipher-service and any program that
+*> wants to use it instead of keeping its own copy of the cipher
+*> logic. cipher-function selects encrypt/decrypt, cipher-mode
+*> selects Caesar/Vigenere.
+01  cipher-parameters.
+    05  cipher-function     PIC X(1).
+        88  cipher-encrypt      VALUE 'E'.
+        88  cipher-decrypt      VALUE 'D'.
+    05  cipher-mode         PIC X(1).
+        88  cipher-mode-caesar    VALUE 'C'.
+        88  cipher-mode-vigenere  VALUE 'V'.
+    05  cipher-shift        PIC 99.
+    05  cipher-keyword      PIC X(20).
+    05  cipher-message      PIC X(50).
+    05  cipher-result       PIC X(50).
