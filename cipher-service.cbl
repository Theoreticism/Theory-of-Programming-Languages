@@ -0,0 +1,150 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. cipher-service.
+AUTHOR. Christopher Lee
+
+*> Callable Caesar / Vigenere cipher engine. Other batch jobs that
+*> need the same rotation logic call this instead of keeping their
+*> own copy of it - see cipher-params.cpy for the call interface.
+*> Caesar mode rotates by the fixed cipher-shift value; Vigenere mode
+*> rotates each character by the position of the matching character
+*> of cipher-keyword, cycling the keyword over the message.
+*> Both modes rotate through cipher-alphabet, so digits and the
+*> punctuation marks it contains are enciphered along with letters;
+*> anything else (spaces, characters outside cipher-alphabet) passes
+*> through unchanged. Letters, digits and punctuation each rotate
+*> within their own run of cipher-alphabet (see SET-SEGMENT) rather
+*> than across the whole string, so a letter always enciphers to
+*> another letter, a digit to another digit, and so on - the same way
+*> the shift-3 letters-only cipher this replaced always kept a letter
+*> a letter.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  cipher-alphabet             PIC X(48) VALUE
+        "abcdefghijklmnopqrstuvwxyz0123456789.,'-:;?!$&@#".
+01  cipher-alphabet-length      PIC 99 VALUE 48.
+01  alpha-index                 PIC 99 VALUE 0.
+01  text-position               PIC 99 VALUE 0.
+01  text-char-position          PIC 99 VALUE 0.
+01  position-in-alphabet        PIC 99 VALUE 0.
+01  new-position                PIC 99 VALUE 0.
+01  current-char                PIC X(1).
+01  trimmed-keyword             PIC X(20).
+01  key-position                PIC 99 VALUE 0.
+01  key-length                  PIC 99 VALUE 0.
+01  segment-start               PIC 99 VALUE 0.
+01  segment-length              PIC 99 VALUE 0.
+01  local-position              PIC 99 VALUE 0.
+01  new-local-position          PIC 99 VALUE 0.
+01  rotation-amount             PIC 99 VALUE 0.
+
+LINKAGE SECTION.
+COPY "cipher-params.cpy".
+
+PROCEDURE DIVISION USING cipher-parameters.
+MAINLINE.
+    IF cipher-mode-vigenere
+        PERFORM VIGENERE
+    ELSE
+        PERFORM CAESAR
+    END-IF
+    GOBACK.
+
+CAESAR.
+    MOVE FUNCTION LOWER-CASE(cipher-message) TO cipher-result
+    PERFORM VARYING text-position FROM 1 BY 1
+            UNTIL text-position > FUNCTION LENGTH(cipher-result)
+        MOVE cipher-result (text-position:1) TO current-char
+        PERFORM FIND-ALPHABET-POSITION
+        IF position-in-alphabet > 0
+            MOVE cipher-shift TO rotation-amount
+            IF cipher-decrypt
+                PERFORM ROTATE-DECRYPT-POSITION
+            ELSE
+                PERFORM ROTATE-ENCRYPT-POSITION
+            END-IF
+            MOVE cipher-alphabet (new-position:1) TO cipher-result (text-position:1)
+        END-IF
+    END-PERFORM.
+
+VIGENERE.
+    IF FUNCTION TRIM(cipher-keyword) = SPACES
+        MOVE cipher-message TO cipher-result
+    ELSE
+        MOVE FUNCTION LOWER-CASE(cipher-message) TO cipher-result
+        MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(cipher-keyword)) TO trimmed-keyword
+        MOVE FUNCTION LENGTH(FUNCTION TRIM(cipher-keyword)) TO key-length
+        MOVE 1 TO key-position
+        PERFORM VARYING text-position FROM 1 BY 1
+                UNTIL text-position > FUNCTION LENGTH(cipher-result)
+            MOVE cipher-result (text-position:1) TO current-char
+            PERFORM FIND-ALPHABET-POSITION
+            MOVE position-in-alphabet TO text-char-position
+            IF text-char-position > 0
+                MOVE trimmed-keyword (key-position:1) TO current-char
+                PERFORM FIND-ALPHABET-POSITION
+                MOVE position-in-alphabet TO rotation-amount
+                MOVE text-char-position TO position-in-alphabet
+                IF cipher-decrypt
+                    PERFORM ROTATE-DECRYPT-POSITION
+                ELSE
+                    PERFORM ROTATE-ENCRYPT-POSITION
+                END-IF
+                MOVE cipher-alphabet (new-position:1) TO cipher-result (text-position:1)
+                ADD 1 TO key-position
+                IF key-position > key-length
+                    MOVE 1 TO key-position
+                END-IF
+            END-IF
+        END-PERFORM
+    END-IF.
+
+*> Looks current-char up in cipher-alphabet, leaving its 1-based
+*> position in position-in-alphabet, or 0 when it is not part of the
+*> rotating alphabet (spaces and anything else not listed there).
+FIND-ALPHABET-POSITION.
+    MOVE 0 TO position-in-alphabet
+    PERFORM VARYING alpha-index FROM 1 BY 1 UNTIL alpha-index > cipher-alphabet-length
+        IF cipher-alphabet (alpha-index:1) = current-char
+            MOVE alpha-index TO position-in-alphabet
+            EXIT PERFORM
+        END-IF
+    END-PERFORM.
+
+*> Splits cipher-alphabet into its three runs - letters, digits,
+*> punctuation - so a character only ever rotates among others of its
+*> own kind. position-in-alphabet must already be set.
+SET-SEGMENT.
+    EVALUATE TRUE
+        WHEN position-in-alphabet <= 26
+            MOVE 1 TO segment-start
+            MOVE 26 TO segment-length
+        WHEN position-in-alphabet <= 36
+            MOVE 27 TO segment-start
+            MOVE 10 TO segment-length
+        WHEN OTHER
+            MOVE 37 TO segment-start
+            MOVE 12 TO segment-length
+    END-EVALUATE.
+
+*> Rotates position-in-alphabet forward by rotation-amount within its
+*> own segment, leaving the result in new-position.
+ROTATE-ENCRYPT-POSITION.
+    PERFORM SET-SEGMENT
+    COMPUTE local-position = position-in-alphabet - segment-start + 1
+    COMPUTE new-local-position =
+        FUNCTION MOD(local-position - 1 + rotation-amount, segment-length) + 1
+    COMPUTE new-position = new-local-position + segment-start - 1.
+
+*> Rotates position-in-alphabet backward by rotation-amount within its
+*> own segment, leaving the result in new-position.
+ROTATE-DECRYPT-POSITION.
+    PERFORM SET-SEGMENT
+    COMPUTE local-position = position-in-alphabet - segment-start + 1
+    COMPUTE new-local-position =
+        FUNCTION MOD(local-position - 1 - rotation-amount + segment-length,
+            segment-length) + 1
+    COMPUTE new-position = new-local-position + segment-start - 1.
